@@ -24,8 +24,29 @@
                    SELECT ERROR-F2 ASSIGN TO 'error2.txt'
                        ORGANIZATION IS LINE SEQUENTIAL
                        FILE STATUS IS F-STATUS5.
+                   SELECT PARM-F ASSIGN TO 'parm.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS F-STATUS6.
+                   SELECT LEDGER-F ASSIGN TO 'ledger.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS F-STATUS7.
+                   SELECT BANK-F ASSIGN TO 'banktransfer.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS F-STATUS8.
+                   SELECT DEPT-F ASSIGN TO 'deptsum.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS F-STATUS9.
+                   SELECT CHECKPOINT-F ASSIGN TO 'checkpoint.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS F-STATUS10.
        DATA DIVISION.
        FILE SECTION.
+       FD PARM-F.
+       01 PARM-REC.
+           03 PARM-ANNI-YY PIC 9(4).
+           03 PARM-ANNI-MM PIC 9(2).
+           03 PARM-VALID-YY-FROM PIC 9(4).
+           03 PARM-VALID-YY-TO PIC 9(4).
        FD EMPLOYEE-F.
        01 EMPLOYEE.
            03 EMP-ID PIC 9(6).
@@ -35,10 +56,15 @@
                05 EMP-MM PIC 9(2).
                05 EMP-DD PIC 9(2).
            03 BASIC-SALARY PIC 9(6).
+           03 EMP-DEPT-CODE PIC X(04).
+       01 EMPLOYEE-LINE REDEFINES EMPLOYEE PIC X(25).
        FD PII-F.
        01 PII.
            03 PII-ID PIC 9(6).
            03 PII-NAME PIC N(20).
+           03 PII-BANK-CODE PIC X(04).
+           03 PII-BRANCH-CODE PIC X(03).
+           03 PII-ACCOUNT-NO PIC X(07).
        FD PAYMENT-F.
        01 PAYMENT.
            03 PAYMENT-ID PIC 9(6).
@@ -50,6 +76,10 @@
                05 MONEY-1000 PIC 9(2).
                05 MONEY-500 PIC 9(2).
                05 MONEY-100 PIC 9(2).
+       01 PAYMENT-TRAILER.
+           03 TRAILER-LABEL PIC X(10) VALUE "TOTAL     ".
+           03 TRAILER-COUNT PIC 9(6).
+           03 TRAILER-AMOUNT PIC 9(9).
        FD ERROR-F.
        01 ERRORS.
            03 NUM-ERR PIC X(30).
@@ -58,18 +88,73 @@
            03 DAT-ERR PIC X(30).
            03 ID-ERR PIC X(30).
            03 DUP-ERR PIC X(30).
+           03 UNM-ERR PIC X(30).
+           03 ERR-EMP-ID PIC X(6).
+           03 ERR-RAW-LINE PIC X(25).
        FD ERROR-F2.
        01 ERRORS2.
            03 PII-ID-ERR2 PIC X(30).
            03 PII-DUP-ERR2 PIC X(30).
            03 PII-INPUT-ERR2 PIC X(30).
+           03 PII-UNM-ERR2 PIC X(30).
+           03 ERR-PII-ID PIC X(6).
+       FD LEDGER-F.
+       01 LEDGER-REC.
+           03 LEDGER-EMP-ID PIC 9(6).
+           03 LEDGER-RUN-DATE PIC 9(8).
+           03 LEDGER-AMOUNT PIC 9(6).
+      *>  銀行振込アップロード様式（現金の金種内訳の代わり）
+       FD BANK-F.
+       01 BANK-REC.
+           03 BANK-EMP-ID PIC 9(6).
+           03 BANK-BANK-CODE PIC X(04).
+           03 BANK-BRANCH-CODE PIC X(03).
+           03 BANK-ACCOUNT-NO PIC X(07).
+           03 BANK-AMOUNT PIC 9(6).
+      *>  部門別集計レポート（headcountと支給総額）
+       FD DEPT-F.
+       01 DEPT-SUMMARY-REC.
+           03 DEPT-CODE-OUT PIC X(04).
+           03 DEPT-HEADCOUNT-OUT PIC 9(06).
+           03 DEPT-TOTAL-OUT PIC 9(09).
+      *>  大量バッチ実行時の再開用チェックポイント
+       FD CHECKPOINT-F.
+       01 CHECKPOINT-REC.
+           03 CKPT-LAST-EMP-ID PIC 9(6).
+           03 CKPT-LAST-PII-ID PIC 9(6).
+           03 CKPT-TRAILER-COUNT PIC 9(6).
+           03 CKPT-TRAILER-TOTAL PIC 9(9).
        WORKING-STORAGE SECTION.
        01 F-STATUS PIC XX.
        01 F-STATUS2 PIC XX.
        01 F-STATUS3 PIC XX.
        01 F-STATUS4 PIC XX.
        01 F-STATUS5 PIC XX.
-       01 EOF PIC X VALUE "N".
+       01 F-STATUS6 PIC XX.
+       01 F-STATUS7 PIC XX.
+       01 F-STATUS8 PIC XX.
+       01 F-STATUS9 PIC XX.
+       01 F-STATUS10 PIC XX.
+       01 RUN-DATE PIC 9(8).
+       01 RESTART-MODE PIC X VALUE "N".
+       01 RESTART-EMP-ID PIC 9(6) VALUE ZERO.
+       01 RESTART-PII-ID PIC 9(6) VALUE ZERO.
+      *>  1件ごとにチェックポイントを取る（間隔を空けると、前回の
+      *>  チェックポイントと実際の異常終了位置との間で処理済みの
+      *>  レコードが再開時に二重出力されてしまうため）
+       01 CKPT-INTERVAL PIC 9(4) VALUE 1.
+       01 CKPT-COUNTER PIC 9(9) VALUE ZERO.
+       01 SKIP-EMP-OUTPUT PIC X VALUE "N".
+       01 SKIP-PII-OUTPUT PIC X VALUE "N".
+      *>  未突合の従業員番号を読み飛ばして次の従業員に進めるだけの
+      *>  ときは、CHECK-RECORD6が自動的に個人データを一件先読みして
+      *>  しまわないようにする（先読みするとPII-Fの読み位置がずれ、
+      *>  本来突合できるはずの次の組が誤って未突合になってしまう）
+       01 SUPPRESS-PAIR-READ PIC X VALUE "N".
+       01 PAY-PRECHECK-EOF PIC X VALUE "N".
+       01 PAYMENT-ALREADY-FINALIZED PIC X VALUE "N".
+       01 EOF-IN1 PIC X VALUE "N".
+       01 EOF-IN2 PIC X VALUE "N".
        01 WORK-ERROR PIC X(270).
        01 ERRORFLAG-IN1 PIC X(3).
        01 ERRORFLAG-IN2 PIC X(3).
@@ -78,7 +163,17 @@
        01 PAYMENT-AMOUNT PIC 9(6).
        01 PAYMENT-AMOUNT2 PIC 9999PP.
        01 RATE PIC 9V99.
-       01 ANNI-DAY PIC 9(8) VALUE 20130000.
+       01 ANNI-YY PIC 9(4) VALUE 2013.
+       01 ANNI-MM PIC 9(2) VALUE 04.
+       01 VALID-YY-FROM PIC 9(4) VALUE 1993.
+       01 VALID-YY-TO PIC 9(4) VALUE 2014.
+       01 DATE-OK PIC X VALUE "N".
+       01 LEAP-FLAG PIC X VALUE "N".
+       01 DAYS-IN-MONTH PIC 9(2).
+       01 LEAP-Q PIC 9(4).
+       01 LEAP-R4 PIC 9(2).
+       01 LEAP-R100 PIC 9(2).
+       01 LEAP-R400 PIC 9(3).
        01 LEN PIC S9(4).
        01 LEN2 PIC 9(4).
        01 BASIC-RESULT PIC 9(6).
@@ -86,14 +181,64 @@
        01 BASIC-RESULT3 PIC 9(6).
        01 BASIC-RESULT4 PIC 9(6).
        01 BASIC-RESULT5 PIC 9(6).
+       01 TRAILER-REC-COUNT PIC 9(6) VALUE ZERO.
+       01 TRAILER-GRAND-TOTAL PIC 9(9) VALUE ZERO.
+      *>  部門別集計テーブル（部門ごとのheadcountと支給総額を保持）
+       01 DEPT-TABLE.
+           03 DEPT-ENTRY OCCURS 20 TIMES.
+               05 DEPT-CODE-TAB PIC X(04).
+               05 DEPT-COUNT-TAB PIC 9(06).
+               05 DEPT-TOTAL-TAB PIC 9(09).
+       01 DEPT-TABLE-MAX PIC 9(4) VALUE 20.
+       01 DEPT-TABLE-COUNT PIC 9(4) VALUE ZERO.
+       01 DEPT-SUB PIC 9(4) VALUE ZERO.
+       01 DEPT-FOUND PIC X VALUE "N".
        PROCEDURE DIVISION.
       *----------<メインルーチン>----------
        MAIN SECTION.
            OPEN INPUT EMPLOYEE-F.
            OPEN INPUT PII-F.
-           OPEN OUTPUT PAYMENT-F.
-           OPEN OUTPUT ERROR-F.
-           OPEN OUTPUT ERROR-F2.
+      *>  前回異常終了時のチェックポイントが残っていれば
+      *>  再開モードで続きから処理する
+           PERFORM DETECT-RESTART.
+      *>  チェックポイントが残っていても、payment.txtに既に
+      *>  コントロールトータルが書かれている（前回の実行が最後まで
+      *>  終わっていた）場合は再開情報を信用せず、新規実行として扱う
+           PERFORM VERIFY-RESTART-CONSISTENCY.
+           IF RESTART-MODE = "Y"
+               OPEN EXTEND PAYMENT-F
+               IF F-STATUS3 = "35"
+                   OPEN OUTPUT PAYMENT-F
+               END-IF
+               OPEN EXTEND ERROR-F
+               IF F-STATUS4 = "35"
+                   OPEN OUTPUT ERROR-F
+               END-IF
+               OPEN EXTEND ERROR-F2
+               IF F-STATUS5 = "35"
+                   OPEN OUTPUT ERROR-F2
+               END-IF
+               OPEN EXTEND BANK-F
+               IF F-STATUS8 = "35"
+                   OPEN OUTPUT BANK-F
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYMENT-F
+               OPEN OUTPUT ERROR-F
+               OPEN OUTPUT ERROR-F2
+      *>      銀行振込データは毎回洗い替え（当日分の振込依頼ファイル）
+               OPEN OUTPUT BANK-F
+           END-IF.
+      *>  支給履歴は洗い替えせず追記していく（過去分照会用）
+      *>  初回実行でledger.txtが存在しない場合はOUTPUTで新規作成する
+           OPEN EXTEND LEDGER-F.
+           IF F-STATUS7 = "35"
+               OPEN OUTPUT LEDGER-F
+           END-IF.
+      *>  部門別集計は今回の実行区間分を集計し直す（再開時は
+      *>  未処理分のみの集計になる点に留意）
+           OPEN OUTPUT DEPT-F.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
            INITIALIZE WORK-ERROR.
            IF F-STATUS NOT = "00"
                DISPLAY "An error occurred while opening the file."
@@ -125,7 +270,26 @@
                DISPLAY "File opened successfully."
            END-IF.
 
-           PERFORM PROCESSING.
+           IF F-STATUS7 NOT = "00"
+               DISPLAY "An error occurred while opening the file."
+           ELSE
+               DISPLAY "File opened successfully."
+           END-IF.
+
+           IF F-STATUS8 NOT = "00"
+               DISPLAY "An error occurred while opening the file."
+           ELSE
+               DISPLAY "File opened successfully."
+           END-IF.
+
+           IF F-STATUS9 NOT = "00"
+               DISPLAY "An error occurred while opening the file."
+           ELSE
+               DISPLAY "File opened successfully."
+           END-IF.
+
+           PERFORM READ-PARM.
+           PERFORM PROCESS-CONTROL.
       *>      CLOSE EMPLOYEE-F
       *>      PII-F
       *>      PAYMENT-F
@@ -133,24 +297,114 @@
       *>      ERROR-F2.
            STOP RUN.
       *----------<サブルーチン>----------
+      *>  checkpoint.txtが残っていれば前回の続きから再開する。
+      *>  残っていなければ通常どおり先頭から処理する
+       DETECT-RESTART SECTION.
+           OPEN INPUT CHECKPOINT-F.
+           IF F-STATUS10 = "00"
+               READ CHECKPOINT-F
+               AT END
+                   DISPLAY "CHECKPOINT FILE EMPTY - STARTING FRESH RUN."
+               NOT AT END
+                   MOVE "Y" TO RESTART-MODE
+                   MOVE CKPT-LAST-EMP-ID TO RESTART-EMP-ID
+                   MOVE CKPT-LAST-PII-ID TO RESTART-PII-ID
+                   MOVE CKPT-TRAILER-COUNT TO TRAILER-REC-COUNT
+                   MOVE CKPT-TRAILER-TOTAL TO TRAILER-GRAND-TOTAL
+                   DISPLAY "RESTARTING AFTER EMPLOYEE " RESTART-EMP-ID
+               END-READ
+               CLOSE CHECKPOINT-F
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE FOUND - STARTING FRESH RUN."
+           END-IF.
+       EXIT.
+
+      *>  再開モードであっても、payment.txtの末尾が既に
+      *>  コントロールトータル行になっている場合は前回の実行が
+      *>  正常終了済みということなので、チェックポイントを無視して
+      *>  新規実行として扱う（二重のTOTAL行を防ぐ）
+       VERIFY-RESTART-CONSISTENCY SECTION.
+           IF RESTART-MODE = "Y"
+               MOVE "N" TO PAY-PRECHECK-EOF
+               MOVE "N" TO PAYMENT-ALREADY-FINALIZED
+               OPEN INPUT PAYMENT-F
+               IF F-STATUS3 = "00"
+                   PERFORM SCAN-PAYMENT-FOR-TRAILER
+                       UNTIL PAY-PRECHECK-EOF = "Y"
+                   CLOSE PAYMENT-F
+               END-IF
+               IF PAYMENT-ALREADY-FINALIZED = "Y"
+                   DISPLAY "CHECKPOINT IS STALE - PAYMENT.TXT ALREADY"
+                   DISPLAY "HAS A CONTROL TOTAL. STARTING FRESH RUN."
+                   MOVE "N" TO RESTART-MODE
+                   MOVE ZERO TO RESTART-EMP-ID
+                   MOVE ZERO TO RESTART-PII-ID
+                   MOVE ZERO TO TRAILER-REC-COUNT
+                   MOVE ZERO TO TRAILER-GRAND-TOTAL
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+           END-IF.
+       EXIT.
+
+      *>  payment.txtを1行ずつ読み、コントロールトータル行
+      *>  （TRAILER-LABEL="TOTAL     "）が既にあるかどうかを調べる
+       SCAN-PAYMENT-FOR-TRAILER SECTION.
+           READ PAYMENT-F
+               AT END
+                   MOVE "Y" TO PAY-PRECHECK-EOF
+               NOT AT END
+                   IF TRAILER-LABEL = "TOTAL     "
+                       MOVE "Y" TO PAYMENT-ALREADY-FINALIZED
+                   END-IF
+           END-READ.
+       EXIT.
+
+      *>  記念日と入社日有効範囲をパラメタファイルから読み込む
+      *>  （毎年ソースを直して再コンパイルしなくて済むように外出しする）
+       READ-PARM SECTION.
+           OPEN INPUT PARM-F.
+           IF F-STATUS6 NOT = "00"
+               DISPLAY "PARM FILE NOT FOUND - USING DEFAULT VALUES."
+           ELSE
+               READ PARM-F
+               AT END
+                   DISPLAY "PARM FILE EMPTY - USING DEFAULT VALUES."
+               NOT AT END
+                   MOVE PARM-ANNI-YY TO ANNI-YY
+                   MOVE PARM-ANNI-MM TO ANNI-MM
+                   MOVE PARM-VALID-YY-FROM TO VALID-YY-FROM
+                   MOVE PARM-VALID-YY-TO TO VALID-YY-TO
+                   DISPLAY "PARM FILE LOADED."
+               END-READ
+               CLOSE PARM-F
+           END-IF.
+       EXIT.
+
       *>  編集処理
-       PROCESSING SECTION.
+       PROCESS-CONTROL SECTION.
       *>  従業員ファイル読み込み
-           IF EOF="Y" THEN
+           IF EOF-IN1="Y" THEN
                DISPLAY "PASS0001"
            ELSE
                DISPLAY "PASS0002"
                PERFORM EMPLOYEE-FILE
            END-IF.
       *>  個人データファイル読み込み
-           IF EOF="Y" THEN
+           IF EOF-IN2="Y" THEN
               DISPLAY "PASS0003"
            ELSE
                DISPLAY "PASS0004"
                PERFORM PII-FILE
            END-IF.
-      *>  マッチングをループさせる
-               PERFORM MATCHING UNTIL EOF="Y".
+      *>  再開モードの場合でも、突合前の判定チェーンが自力で
+      *>  後続レコードを読み進めてしまうため読み飛ばしはできない。
+      *>  チェックポイント以前の分は再判定は行うが、SKIP-EMP-OUTPUT/
+      *>  SKIP-PII-OUTPUTにより支給・履歴・振込・エラー出力の
+      *>  再出力だけを抑止する（PROCESSING-EMPLOYEE/IN1-CHECK等を参照）
+      *>  マッチングをループさせる（片方のファイルがEOFになっても
+      *>  もう片方が終わるまで突合・照合エラー計上を続ける）
+           PERFORM MATCHING UNTIL EOF-IN1="Y" AND EOF-IN2="Y".
+           PERFORM CLOSE-F.
        EXIT.
 
       *>----------マッチング----------
@@ -158,17 +412,38 @@
        MATCHING SECTION.
            IF ERRORS = WORK-ERROR THEN
                DISPLAY "PASS0005"
-               IF EMP-ID = PII-ID THEN
-                   DISPLAY "PASS0006"
-                   PERFORM PROCESSING-EMPLOYEE
-                   PERFORM EMPLOYEE-FILE
+               IF EOF-IN1="Y" THEN
+                   DISPLAY "PASS0055"
+                   PERFORM UNMATCHED-PII
                    PERFORM PII-FILE
                ELSE
-                   IF EMP-ID < PII-ID THEN
-                       DISPLAY "PASS0007"
+                   IF EOF-IN2="Y" THEN
+                       DISPLAY "PASS0056"
+                       PERFORM UNMATCHED-EMP
                        PERFORM EMPLOYEE-FILE
                    ELSE
-                       PERFORM PII-FILE
+                       IF EMP-ID = PII-ID THEN
+                           DISPLAY "PASS0006"
+                           PERFORM PROCESSING-EMPLOYEE
+      *>  次のPII読み込みはCHECK-RECORD6が従業員読み込みの
+      *>  一部として自動的に行うため、ここで重ねて読むと
+      *>  個人データを一件余分に読み飛ばしてしまう
+                           PERFORM EMPLOYEE-FILE
+                       ELSE
+                           IF EMP-ID < PII-ID THEN
+                               DISPLAY "PASS0007"
+                               PERFORM UNMATCHED-EMP
+                               MOVE "Y" TO SUPPRESS-PAIR-READ
+                               PERFORM EMPLOYEE-FILE
+                               MOVE "N" TO SUPPRESS-PAIR-READ
+      *>  上のCHECK-RECORD6では個人データを読み進めていないため
+      *>  現在のPIIレコードとの突合をここで改めて行う
+                               PERFORM MATCHING
+                           ELSE
+                               PERFORM UNMATCHED-PII
+                               PERFORM PII-FILE
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
            ELSE
@@ -178,14 +453,45 @@
            END-IF.
        EXIT.
 
+      *>  EMPLOYEE-Fが尽きた後もPII-Fに残っているレコードを
+      *>  未突合としてerror2.txtに記録する
+       UNMATCHED-PII SECTION.
+           INITIALIZE ERRORS2.
+           MOVE "PII UNMATCHED ERROR!" TO PII-UNM-ERR2.
+           PERFORM STAMP-ERROR-PII.
+           IF SKIP-PII-OUTPUT NOT = "Y"
+               WRITE ERRORS2
+           END-IF.
+           INITIALIZE ERRORS2.
+       EXIT.
+
+      *>  PII-Fが尽きた後もEMPLOYEE-Fに残っているレコードを
+      *>  未突合としてerror1.txtに記録する
+       UNMATCHED-EMP SECTION.
+           INITIALIZE ERRORS.
+           MOVE "EMPLOYEE UNMATCHED ERROR!" TO UNM-ERR.
+           PERFORM STAMP-ERROR-EMP.
+           IF SKIP-EMP-OUTPUT NOT = "Y"
+               WRITE ERRORS
+           END-IF.
+           INITIALIZE ERRORS.
+       EXIT.
+
        EMPLOYEE-FILE SECTION.
            READ EMPLOYEE-F
-           AT END MOVE "Y" TO EOF.
+           AT END MOVE "Y" TO EOF-IN1.
            INITIALIZE ERRORFLAG-IN1
            INITIALIZE ERRORS
            DISPLAY "ERRORCHECK:"ERRORFLAG-IN1
            DISPLAY "EMPLOYEE-NUMBER:"EMP-ID.
-           IF EOF="Y" THEN
+      *>  再開モードで前回チェックポイント済みの従業員は
+      *>  error1.txtへの重複書き出しを抑止する
+           IF (RESTART-MODE = "Y") AND (EMP-ID <= RESTART-EMP-ID)
+               MOVE "Y" TO SKIP-EMP-OUTPUT
+           ELSE
+               MOVE "N" TO SKIP-EMP-OUTPUT
+           END-IF.
+           IF EOF-IN1="Y" THEN
                DISPLAY "PASS0009"
            ELSE
                DISPLAY "PASS0010"
@@ -195,15 +501,21 @@
 
        PII-FILE SECTION.
            READ PII-F
-           AT END MOVE "Y" TO EOF.
+           AT END MOVE "Y" TO EOF-IN2.
            DISPLAY "PII-NUMBER:"PII-ID.
            DISPLAY "PII-NAME:"PII-NAME.
            INITIALIZE ERRORFLAG-IN2
            INITIALIZE ERRORS2
            DISPLAY "ERRORCHECK2:"ERRORFLAG-IN2
-           IF EOF="Y"
+      *>  再開モードで前回チェックポイント済みの個人データは
+      *>  error2.txtへの重複書き出しを抑止する
+           IF (RESTART-MODE = "Y") AND (PII-ID <= RESTART-PII-ID)
+               MOVE "Y" TO SKIP-PII-OUTPUT
+           ELSE
+               MOVE "N" TO SKIP-PII-OUTPUT
+           END-IF.
+           IF EOF-IN2="Y"
                DISPLAY "PASS0011"
-               PERFORM CLOSE-F
            ELSE
                DISPLAY "PASS0012"
                PERFORM IN2-CHECK
@@ -211,24 +523,129 @@
        EXIT.
 
        CLOSE-F SECTION.
+           PERFORM WRITE-PAYMENT-TRAILER.
+           PERFORM WRITE-DEPT-SUMMARY.
+      *>  正常終了したのでチェックポイントは不要になる
+           PERFORM CLEAR-CHECKPOINT.
            CLOSE EMPLOYEE-F.
            CLOSE PII-F.
            CLOSE PAYMENT-F.
            CLOSE ERROR-F.
            CLOSE ERROR-F2.
+           CLOSE LEDGER-F.
+           CLOSE BANK-F.
+           CLOSE DEPT-F.
+       EXIT.
+
+      *>  支給ファイルに件数と総額のコントロールトータルを書き出す
+       WRITE-PAYMENT-TRAILER SECTION.
+           MOVE "TOTAL     " TO TRAILER-LABEL.
+           MOVE TRAILER-REC-COUNT TO TRAILER-COUNT.
+           MOVE TRAILER-GRAND-TOTAL TO TRAILER-AMOUNT.
+           WRITE PAYMENT-TRAILER.
+       EXIT.
+
+      *>  部門別集計テーブルの内容をdeptsum.txtに書き出す。
+      *>  再開実行の場合はDEPT-TABLEがチェックポイント以前の分を
+      *>  引き継いでいないため、先頭に "****" の目印行を書いて
+      *>  この集計が前回チェックポイント以降の分のみであることを
+      *>  ファイル自体からも分かるようにする
+       WRITE-DEPT-SUMMARY SECTION.
+           IF RESTART-MODE = "Y"
+               MOVE "****" TO DEPT-CODE-OUT
+               MOVE ZERO TO DEPT-HEADCOUNT-OUT
+               MOVE ZERO TO DEPT-TOTAL-OUT
+               WRITE DEPT-SUMMARY-REC
+           END-IF.
+           MOVE 1 TO DEPT-SUB.
+           PERFORM DEPT-SUMMARY-LINE UNTIL DEPT-SUB > DEPT-TABLE-COUNT.
+       EXIT.
+
+      *>  部門別集計テーブルの1行分を書き出す
+       DEPT-SUMMARY-LINE SECTION.
+           MOVE DEPT-CODE-TAB(DEPT-SUB) TO DEPT-CODE-OUT.
+           MOVE DEPT-COUNT-TAB(DEPT-SUB) TO DEPT-HEADCOUNT-OUT.
+           MOVE DEPT-TOTAL-TAB(DEPT-SUB) TO DEPT-TOTAL-OUT.
+           WRITE DEPT-SUMMARY-REC.
+           ADD 1 TO DEPT-SUB.
+       EXIT.
+
+      *>  現在の処理位置と集計途中経過をcheckpoint.txtに書き出す
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-F.
+           MOVE EMP-ID TO CKPT-LAST-EMP-ID.
+           MOVE PII-ID TO CKPT-LAST-PII-ID.
+           MOVE TRAILER-REC-COUNT TO CKPT-TRAILER-COUNT.
+           MOVE TRAILER-GRAND-TOTAL TO CKPT-TRAILER-TOTAL.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-F.
+       EXIT.
+
+      *>  ジョブが正常終了したのでチェックポイントを空にする
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-F.
+           CLOSE CHECKPOINT-F.
+       EXIT.
+
+      *>  エラー行にどの従業員番号・どの入力行が対象かを
+      *>  書き添える（error1.txtだけで原因の入力行を特定できるように）
+       STAMP-ERROR-EMP SECTION.
+           MOVE EMP-ID TO ERR-EMP-ID.
+           MOVE EMPLOYEE-LINE TO ERR-RAW-LINE.
+       EXIT.
+
+      *>  エラー行にどの個人番号が対象かを書き添える
+       STAMP-ERROR-PII SECTION.
+           MOVE PII-ID TO ERR-PII-ID.
+       EXIT.
+
+      *>  今回支給したEMP-DEPT-CODEの部門をテーブルから探し、
+      *>  見つかればheadcountと支給額に加算、なければ新規に追加する
+       ACCUMULATE-DEPARTMENT SECTION.
+           MOVE 1 TO DEPT-SUB.
+           MOVE "N" TO DEPT-FOUND.
+           PERFORM DEPT-SEARCH
+               UNTIL DEPT-SUB > DEPT-TABLE-COUNT OR DEPT-FOUND = "Y".
+           IF DEPT-FOUND = "N"
+               IF DEPT-TABLE-COUNT < DEPT-TABLE-MAX
+                   ADD 1 TO DEPT-TABLE-COUNT
+                   MOVE EMP-DEPT-CODE TO DEPT-CODE-TAB(DEPT-TABLE-COUNT)
+                   MOVE 1 TO DEPT-COUNT-TAB(DEPT-TABLE-COUNT)
+                   MOVE PAYMENT-AMOUNT3
+                       TO DEPT-TOTAL-TAB(DEPT-TABLE-COUNT)
+               ELSE
+                   DISPLAY "DEPARTMENT TABLE FULL - " EMP-DEPT-CODE
+                       " OMITTED FROM SUMMARY"
+               END-IF
+           END-IF.
+       EXIT.
+
+      *>  部門別集計テーブルを1件ずつ探索する
+       DEPT-SEARCH SECTION.
+           IF DEPT-CODE-TAB(DEPT-SUB) = EMP-DEPT-CODE
+               ADD 1 TO DEPT-COUNT-TAB(DEPT-SUB)
+               ADD PAYMENT-AMOUNT3 TO DEPT-TOTAL-TAB(DEPT-SUB)
+               MOVE "Y" TO DEPT-FOUND
+           ELSE
+               ADD 1 TO DEPT-SUB
+           END-IF.
        EXIT.
 
       *>----------ここから従業員ファイルのエラー判定----------
        IN1-CHECK SECTION.
       *>  入力ファイルのデータ項目がNUMERICであるかどうかを判定する
-           IF EMPLOYEE IS NUMERIC THEN
+           IF EMP-ID IS NUMERIC AND EMP-STATUS IS NUMERIC AND
+               DATE-OF-EMP IS NUMERIC AND BASIC-SALARY IS NUMERIC THEN
                DISPLAY "PASS0013"
                MOVE "OFF" TO ERRORFLAG-IN1
            ELSE
                DISPLAY "PASS0014"
                INITIALIZE ERRORFLAG-IN1
                MOVE "NUMERIC INPUT ERROR!" TO NUM-ERR
-               WRITE ERRORS
+               PERFORM STAMP-ERROR-EMP
+               IF SKIP-EMP-OUTPUT NOT = "Y"
+                   WRITE ERRORS
+               END-IF
            END-IF.
 
            IF NUM-ERR = " " THEN
@@ -250,7 +667,10 @@
                DISPLAY "PASS0018"
                INITIALIZE ERRORFLAG-IN1
                MOVE "BASIC-SALARY INPUT ERROR!" TO SAL-ERR
-               WRITE ERRORS
+               PERFORM STAMP-ERROR-EMP
+               IF SKIP-EMP-OUTPUT NOT = "Y"
+                   WRITE ERRORS
+               END-IF
            END-IF.
 
            IF SAL-ERR = " " THEN
@@ -272,7 +692,10 @@
                DISPLAY "PASS0022"
                INITIALIZE ERRORFLAG-IN1
                MOVE "EMP-STATUS INPUT ERROR!" TO STA-ERR
-               WRITE ERRORS
+               PERFORM STAMP-ERROR-EMP
+               IF SKIP-EMP-OUTPUT NOT = "Y"
+                   WRITE ERRORS
+               END-IF
            END-IF.
 
            IF STA-ERR = " " THEN
@@ -285,16 +708,73 @@
            END-IF.
        EXIT.
 
+      *>  入社日（年月日）の妥当性を判定する
+      *>  年はパラメタの有効範囲、月は01～12、日はその月の
+      *>  末日（うるう年の2月を含む）以内かどうかをチェックする
+       CHECK-VALID-DATE SECTION.
+           MOVE "N" TO DATE-OK.
+           IF (EMP-YY>=VALID-YY-FROM) AND (EMP-YY<=VALID-YY-TO)
+              AND (EMP-MM>=01) AND (EMP-MM<=12)
+           THEN
+               PERFORM SET-LEAP-FLAG
+               PERFORM SET-DAYS-IN-MONTH
+               IF (EMP-DD>=01) AND (EMP-DD<=DAYS-IN-MONTH)
+                   MOVE "Y" TO DATE-OK
+               END-IF
+           END-IF.
+       EXIT.
+
+      *>  4年ごと、ただし100で割り切れる年は除く、
+      *>  ただし400で割り切れる年はうるう年、の判定
+       SET-LEAP-FLAG SECTION.
+           MOVE "N" TO LEAP-FLAG.
+           DIVIDE EMP-YY BY 4 GIVING LEAP-Q REMAINDER LEAP-R4.
+           IF LEAP-R4 = 0
+               DIVIDE EMP-YY BY 100 GIVING LEAP-Q REMAINDER LEAP-R100
+               IF LEAP-R100 NOT = 0
+                   MOVE "Y" TO LEAP-FLAG
+               ELSE
+                   DIVIDE EMP-YY BY 400 GIVING LEAP-Q
+                       REMAINDER LEAP-R400
+                   IF LEAP-R400 = 0
+                       MOVE "Y" TO LEAP-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+       EXIT.
+
+      *>  入社月の末日を求める
+       SET-DAYS-IN-MONTH SECTION.
+           IF EMP-MM = 02 THEN
+               IF LEAP-FLAG = "Y"
+                   MOVE 29 TO DAYS-IN-MONTH
+               ELSE
+                   MOVE 28 TO DAYS-IN-MONTH
+               END-IF
+           ELSE
+               IF (EMP-MM=04) OR (EMP-MM=06) OR (EMP-MM=09)
+                  OR (EMP-MM=11)
+                   MOVE 30 TO DAYS-IN-MONTH
+               ELSE
+                   MOVE 31 TO DAYS-IN-MONTH
+               END-IF
+           END-IF.
+       EXIT.
+
       *>  入力ファイルの入社日が正しいかを判定する
        CHECK-RECORD4 SECTION.
-           IF (EMP-YY>=1993)AND(EMP-YY<=2014) THEN
+           PERFORM CHECK-VALID-DATE.
+           IF DATE-OK = "Y" THEN
                DISPLAY "PASS0025"
                MOVE "OFF" TO ERRORFLAG-IN1
            ELSE
                DISPLAY "PASS0026"
                INITIALIZE ERRORFLAG-IN1
                MOVE "DATE INPUT ERROR!" TO DAT-ERR
-               WRITE ERRORS
+               PERFORM STAMP-ERROR-EMP
+               IF SKIP-EMP-OUTPUT NOT = "Y"
+                   WRITE ERRORS
+               END-IF
            END-IF.
 
            IF DAT-ERR = " " THEN
@@ -316,7 +796,10 @@
                DISPLAY "PASS0030"
                INITIALIZE ERRORFLAG-IN1
                MOVE "EMP-ID DUPLICATION ERROR!" TO DUP-ERR
-               WRITE ERRORS
+               PERFORM STAMP-ERROR-EMP
+               IF SKIP-EMP-OUTPUT NOT = "Y"
+                   WRITE ERRORS
+               END-IF
            END-IF.
 
            IF DUP-ERR = " " THEN
@@ -338,12 +821,17 @@
                DISPLAY "PASS0034"
                INITIALIZE ERRORFLAG-IN1
                MOVE "EMP-ID INPUT ERROR!" TO ID-ERR
-               WRITE ERRORS
+               PERFORM STAMP-ERROR-EMP
+               IF SKIP-EMP-OUTPUT NOT = "Y"
+                   WRITE ERRORS
+               END-IF
            END-IF.
 
            IF ERRORFLAG-IN1 = "OFF" THEN
                DISPLAY "PASS0035"
-               PERFORM PII-FILE
+               IF SUPPRESS-PAIR-READ NOT = "Y"
+                   PERFORM PII-FILE
+               END-IF
       *>          INITIALIZE ERRORS
            ELSE
                DISPLAY "PASS0036"
@@ -362,7 +850,10 @@
                DISPLAY "PASS0038"
                INITIALIZE ERRORFLAG-IN2
                MOVE "PII-ID NUMERIC ERROR!" TO PII-ID-ERR2
-               WRITE ERRORS2
+               PERFORM STAMP-ERROR-PII
+               IF SKIP-PII-OUTPUT NOT = "Y"
+                   WRITE ERRORS2
+               END-IF
            END-IF.
 
            IF PII-ID-ERR2 = " " THEN
@@ -385,7 +876,10 @@
                DISPLAY "PASS0042"
                INITIALIZE ERRORFLAG-IN2
                MOVE "PII-ID DUPLICATION ERROR!" TO PII-DUP-ERR2
-               WRITE ERRORS2
+               PERFORM STAMP-ERROR-PII
+               IF SKIP-PII-OUTPUT NOT = "Y"
+                   WRITE ERRORS2
+               END-IF
            END-IF.
 
            IF PII-DUP-ERR2 = " " THEN
@@ -408,7 +902,10 @@
                DISPLAY "PASS0046"
                INITIALIZE ERRORFLAG-IN2
                MOVE "PII-ID INPUT ERROR!" TO PII-INPUT-ERR2
-               WRITE ERRORS2
+               PERFORM STAMP-ERROR-PII
+               IF SKIP-PII-OUTPUT NOT = "Y"
+                   WRITE ERRORS2
+               END-IF
            END-IF.
            DISPLAY "ERRORCHECK2:"ERRORFLAG-IN2
            IF ERRORFLAG-IN2 = "OFF" THEN
@@ -429,7 +926,8 @@
                MOVE PII-NAME TO PAYMENT-NAME.
                MOVE EMP-ID TO PAYMENT-ID.
       *記念日から入社日を引き勤続期間を算出
-                COMPUTE LEN = 2013 * 12 + 4 - EMP-YY * 12 - EMP-MM
+                COMPUTE LEN = ANNI-YY * 12 + ANNI-MM
+                     - EMP-YY * 12 - EMP-MM
       *>  算出した勤続期間から支給係数を算出する
                IF (LEN>0) AND (LEN<=36) AND (EMP-STATUS = 0)
                THEN
@@ -456,10 +954,22 @@
                     DISPLAY "PASS0053"
                     MOVE 0.15 TO RATE
                    ELSE
-                    IF (LEN>10) AND (LEN<=240)AND (EMP-STATUS = 1)
+                    IF (LEN>120) AND (LEN<=240) AND (EMP-STATUS = 1)
                     THEN
                      DISPLAY "PASS0054"
                      MOVE 0.20 TO RATE
+                    ELSE
+                     IF (LEN>240) AND (EMP-STATUS = 0)
+                     THEN
+                      DISPLAY "PASS0057"
+                      MOVE 0.20 TO RATE
+                     ELSE
+                      IF (LEN>240) AND (EMP-STATUS = 1)
+                      THEN
+                       DISPLAY "PASS0058"
+                       MOVE 0.25 TO RATE
+                      END-IF
+                     END-IF
                     END-IF
                    END-IF
                   END-IF
@@ -481,8 +991,39 @@
                DIVIDE 500 INTO BASIC-RESULT4 GIVING MONEY-500
                REMAINDER BASIC-RESULT5.
                DIVIDE 100 INTO BASIC-RESULT5 GIVING MONEY-100.
+      *再開モードで前回チェックポイント済みの従業員は
+      *支給・履歴・振込ファイルへの再出力を行わない
+               IF (RESTART-MODE = "Y") AND (EMP-ID <= RESTART-EMP-ID)
+                   DISPLAY "PASS0059"
+               ELSE
       *ファイルに書き出す
-               WRITE PAYMENT.
+               WRITE PAYMENT
+      *支給件数と支給総額の集計（トレーラ用）
+               ADD 1 TO TRAILER-REC-COUNT
+               ADD PAYMENT-AMOUNT3 TO TRAILER-GRAND-TOTAL
+      *支給履歴ファイルに今回の支給実績を追記する
+               MOVE EMP-ID TO LEDGER-EMP-ID
+               MOVE RUN-DATE TO LEDGER-RUN-DATE
+               MOVE PAYMENT-AMOUNT3 TO LEDGER-AMOUNT
+               WRITE LEDGER-REC
+      *振込依頼ファイルに口座情報と支給金額を書き出す
+               MOVE EMP-ID TO BANK-EMP-ID
+               MOVE PII-BANK-CODE TO BANK-BANK-CODE
+               MOVE PII-BRANCH-CODE TO BANK-BRANCH-CODE
+               MOVE PII-ACCOUNT-NO TO BANK-ACCOUNT-NO
+               MOVE PAYMENT-AMOUNT3 TO BANK-AMOUNT
+               WRITE BANK-REC
+      *部門別集計テーブルを更新する
+               PERFORM ACCUMULATE-DEPARTMENT
+      *1件処理するごとにチェックポイントを取り、再実行時に
+      *途中から再開できるようにする（間隔を空けると再開時に
+      *二重出力が発生するため毎件更新する）
+               ADD 1 TO CKPT-COUNTER
+               IF CKPT-COUNTER >= CKPT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO CKPT-COUNTER
+               END-IF
+               END-IF.
 
       *>次の従業員番号重複の判定のためにワークに従業員番号を格納
                MOVE EMP-ID TO EMP-ID-COMP.
